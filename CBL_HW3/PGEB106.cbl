@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGEB106.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE
+              ASSIGN TO IDXFILE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS IDX-KEY
+              FILE STATUS IS IDX-ST.
+           SELECT TRAN-FILE
+              ASSIGN TO TRANFILE
+              FILE STATUS IS TRAN-ST.
+           SELECT MAINT-RPT
+              ASSIGN TO MAINTRPT
+              FILE STATUS IS RPT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+       01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID            PIC S9(5) COMP-3.
+              05 IDX-DVZ           PIC S9(3) COMP.
+           03 IDX-NAME             PIC X(30).
+           03 IDX-DATE             PIC S9(07) COMP-3.
+           03 IDX-BALANCE          PIC S9(15) COMP-3.
+       FD  TRAN-FILE RECORDING MODE F.
+       01  TRAN-REC.
+           03 TRAN-ACTION           PIC X(01).
+              88 TRAN-ADD                    VALUE 'A'.
+              88 TRAN-CHANGE                 VALUE 'C'.
+              88 TRAN-DELETE                 VALUE 'D'.
+           03 TRAN-ID                PIC X(5).
+           03 TRAN-DVZ               PIC X(3).
+           03 TRAN-NAME              PIC X(30).
+           03 TRAN-DATE              PIC 9(07).
+           03 TRAN-BALANCE           PIC S9(15).
+       FD  MAINT-RPT RECORDING MODE F.
+       01  RPT-REC.
+           03 RPT-ID-O               PIC X(5).
+           03 FILLER                 PIC X(02) VALUE SPACE.
+           03 RPT-DVZ-O              PIC X(3).
+           03 FILLER                 PIC X(02) VALUE SPACE.
+           03 RPT-ACTION-O           PIC X(08).
+           03 FILLER                 PIC X(02) VALUE SPACE.
+           03 RPT-RESULT-O           PIC X(66).
+       WORKING-STORAGE SECTION.
+       01  FLAGS.
+           03 TRAN-FILE-EOF         PIC X     VALUE SPACE.
+           03 IDX-ST                PIC X(02) VALUE SPACES.
+               88 IDX-ST-OK                   VALUE '00'.
+               88 IDX-ST-DUP-KEY              VALUE '02'.
+               88 IDX-ST-NOT-FOUND            VALUE '23'.
+           03 TRAN-ST               PIC X(02) VALUE SPACES.
+               88 TRAN-ST-OK                  VALUE '00'.
+           03 RPT-ST                PIC X(02) VALUE SPACES.
+               88 RPT-ST-OK                   VALUE '00'.
+       01  HEADER-1.
+           03 FILLER         PIC X(24) VALUE 'IDX-FILE MAINTENANCE'.
+           03 FILLER         PIC X(60) VALUE SPACES.
+       01  HEADER-2.
+           03 FILLER         PIC X(07) VALUE 'ID'.
+           03 FILLER         PIC X(05) VALUE 'DVZ'.
+           03 FILLER         PIC X(10) VALUE 'ACTION'.
+           03 FILLER         PIC X(30) VALUE 'RESULT'.
+       01  WS-COUNTS.
+           03 WS-TRAN-COUNT         PIC 9(08) VALUE 0.
+           03 WS-APPLIED-COUNT      PIC 9(08) VALUE 0.
+           03 WS-REJECTED-COUNT     PIC 9(08) VALUE 0.
+       01  WS-RESULT-TEXT           PIC X(30) VALUE SPACES.
+       01  TRAILER-LINE.
+           03 FILLER         PIC X(15) VALUE 'TRANSACTIONS='.
+           03 TLR-TRAN-O     PIC ZZ,ZZZ,ZZ9.
+           03 FILLER         PIC X(04) VALUE SPACES.
+           03 FILLER         PIC X(08) VALUE 'APPLIED='.
+           03 TLR-APPL-O     PIC ZZ,ZZZ,ZZ9.
+           03 FILLER         PIC X(04) VALUE SPACES.
+           03 FILLER         PIC X(09) VALUE 'REJECTED='.
+           03 TLR-REJ-O      PIC ZZ,ZZZ,ZZ9.
+           03 FILLER         PIC X(15) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES-PARA.
+           PERFORM WRITE-HEADER-PARA.
+           PERFORM PROCESS-PARA.
+           PERFORM WRITE-TRAILER-PARA.
+           PERFORM CLOSE-PARA.
+           STOP RUN.
+
+       OPEN-FILES-PARA.
+           INITIALIZE IDX-ST TRAN-ST RPT-ST.
+           OPEN I-O IDX-FILE
+           OPEN INPUT TRAN-FILE
+           OPEN OUTPUT MAINT-RPT
+           IF IDX-ST-OK
+              CONTINUE
+           ELSE
+              DISPLAY "FILE OPEN FAILED (IDXFILE): " IDX-ST
+              GO TO EXIT-PARA
+           END-IF.
+           IF TRAN-ST-OK
+              CONTINUE
+           ELSE
+              DISPLAY "FILE OPEN FAILED (TRANFILE): " TRAN-ST
+              GO TO EXIT-PARA
+           END-IF.
+           IF RPT-ST-OK
+              CONTINUE
+           ELSE
+              DISPLAY "FILE OPEN FAILED (MAINTRPT): " RPT-ST
+              GO TO EXIT-PARA
+           END-IF.
+
+       PROCESS-PARA.
+           PERFORM UNTIL TRAN-FILE-EOF = 'Y'
+               READ TRAN-FILE
+                   AT END MOVE 'Y' TO TRAN-FILE-EOF
+               END-READ
+               IF TRAN-FILE-EOF NOT = 'Y'
+                  PERFORM PROCESS-ONE-TRAN
+               END-IF
+           END-PERFORM.
+
+       PROCESS-ONE-TRAN.
+           ADD 1 TO WS-TRAN-COUNT
+           PERFORM CONVERT-TRAN-KEY
+           EVALUATE TRUE
+               WHEN TRAN-ADD
+                    PERFORM ADD-IDX-PARA
+               WHEN TRAN-CHANGE
+                    PERFORM CHANGE-IDX-PARA
+               WHEN TRAN-DELETE
+                    PERFORM DELETE-IDX-PARA
+               WHEN OTHER
+                    MOVE 'INVALID ACTION CODE' TO WS-RESULT-TEXT
+                    PERFORM WRITE-REJECT-LINE
+           END-EVALUATE.
+
+       CONVERT-TRAN-KEY.
+           COMPUTE IDX-ID = FUNCTION NUMVAL-C(TRAN-ID).
+           COMPUTE IDX-DVZ = FUNCTION NUMVAL(TRAN-DVZ).
+
+       ADD-IDX-PARA.
+           MOVE TRAN-NAME    TO IDX-NAME.
+           MOVE TRAN-DATE    TO IDX-DATE.
+           MOVE TRAN-BALANCE TO IDX-BALANCE.
+           WRITE IDX-REC
+           INVALID KEY
+                MOVE 'DUPLICATE KEY - NOT ADDED' TO WS-RESULT-TEXT
+                PERFORM WRITE-REJECT-LINE
+           NOT INVALID KEY
+                MOVE 'RECORD ADDED' TO WS-RESULT-TEXT
+                PERFORM WRITE-APPLIED-LINE
+           END-WRITE.
+
+       CHANGE-IDX-PARA.
+           READ IDX-FILE
+           KEY IS IDX-KEY
+           INVALID KEY
+                IF IDX-ST-NOT-FOUND
+                   MOVE 'KEY NOT FOUND - NOT CHANGED' TO WS-RESULT-TEXT
+                ELSE
+                   MOVE 'READ ERROR - NOT CHANGED' TO WS-RESULT-TEXT
+                END-IF
+                PERFORM WRITE-REJECT-LINE
+           NOT INVALID KEY
+                MOVE TRAN-NAME    TO IDX-NAME
+                MOVE TRAN-DATE    TO IDX-DATE
+                MOVE TRAN-BALANCE TO IDX-BALANCE
+                REWRITE IDX-REC
+                INVALID KEY
+                     MOVE 'REWRITE FAILED' TO WS-RESULT-TEXT
+                     PERFORM WRITE-REJECT-LINE
+                NOT INVALID KEY
+                     MOVE 'RECORD CHANGED' TO WS-RESULT-TEXT
+                     PERFORM WRITE-APPLIED-LINE
+                END-REWRITE
+           END-READ.
+
+       DELETE-IDX-PARA.
+           READ IDX-FILE
+           KEY IS IDX-KEY
+           INVALID KEY
+                IF IDX-ST-NOT-FOUND
+                   MOVE 'KEY NOT FOUND - NOT DELETED' TO WS-RESULT-TEXT
+                ELSE
+                   MOVE 'READ ERROR - NOT DELETED' TO WS-RESULT-TEXT
+                END-IF
+                PERFORM WRITE-REJECT-LINE
+           NOT INVALID KEY
+                DELETE IDX-FILE
+                INVALID KEY
+                     MOVE 'DELETE FAILED' TO WS-RESULT-TEXT
+                     PERFORM WRITE-REJECT-LINE
+                NOT INVALID KEY
+                     MOVE 'RECORD DELETED' TO WS-RESULT-TEXT
+                     PERFORM WRITE-APPLIED-LINE
+                END-DELETE
+           END-READ.
+
+       WRITE-HEADER-PARA.
+           WRITE RPT-REC FROM HEADER-1.
+           WRITE RPT-REC FROM HEADER-2.
+
+       WRITE-APPLIED-LINE.
+           MOVE SPACES TO RPT-REC.
+           MOVE TRAN-ID  TO RPT-ID-O.
+           MOVE TRAN-DVZ TO RPT-DVZ-O.
+           MOVE TRAN-ACTION TO RPT-ACTION-O.
+           MOVE WS-RESULT-TEXT TO RPT-RESULT-O.
+           WRITE RPT-REC.
+           ADD 1 TO WS-APPLIED-COUNT.
+
+       WRITE-REJECT-LINE.
+           MOVE SPACES TO RPT-REC.
+           MOVE TRAN-ID  TO RPT-ID-O.
+           MOVE TRAN-DVZ TO RPT-DVZ-O.
+           MOVE TRAN-ACTION TO RPT-ACTION-O.
+           MOVE WS-RESULT-TEXT TO RPT-RESULT-O.
+           WRITE RPT-REC.
+           ADD 1 TO WS-REJECTED-COUNT.
+
+       WRITE-TRAILER-PARA.
+           MOVE SPACES TO RPT-REC.
+           MOVE WS-TRAN-COUNT TO TLR-TRAN-O.
+           MOVE WS-APPLIED-COUNT TO TLR-APPL-O.
+           MOVE WS-REJECTED-COUNT TO TLR-REJ-O.
+           WRITE RPT-REC FROM TRAILER-LINE.
+
+       CLOSE-PARA.
+           CLOSE IDX-FILE.
+           CLOSE TRAN-FILE.
+           CLOSE MAINT-RPT.
+       EXIT-PARA. EXIT PROGRAM.
