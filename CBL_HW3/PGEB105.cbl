@@ -1,160 +1,479 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGEB105.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT IDX-FILE
-              ASSIGN TO IDXFILE
-              ORGANIZATION IS INDEXED
-              ACCESS MODE IS RANDOM
-              RECORD KEY IS IDX-KEY
-              FILE STATUS IS IDX-ST.
-           SELECT INP-FILE
-              ASSIGN TO INPFILE
-              FILE STATUS IS INP-ST.
-           SELECT OUT-FILE
-              ASSIGN TO OUTFILE
-              FILE STATUS IS OUT-ST.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  IDX-FILE.
-       01  IDX-REC.
-           03 IDX-KEY.
-              05 IDX-ID            PIC S9(5) COMP-3.
-              05 IDX-DVZ           PIC S9(3) COMP.
-           03 IDX-NAME             PIC X(30).
-           03 IDX-DATE             PIC S9(07) COMP-3.
-           03 IDX-BALANCE          PIC S9(15) COMP-3.
-       FD  INP-FILE RECORDING MODE F.
-       01  INP-REC.
-           03 REC-KEY.
-              05 REC-ID            PIC X(5).
-              05 REC-DVZ           PIC X(3).
-       FD  OUT-FILE RECORDING MODE F.
-       01  OUT-REC.
-           03 REC-ID-O             PIC X(5).
-           03 FILLER               PIC X(10) VALUE SPACE.
-           03 REC-DVZ-O            PIC X(3).
-           03 FILLER               PIC X(10) VALUE SPACE.
-           03 REC-NAME-O           PIC X(30).
-           03 REC-DATE-O           PIC X(8).
-           03 FILLER               PIC X(10) VALUE SPACE.
-           03 REC-BALANCE-O        PIC $$$,$$$,$$99.99.
-       WORKING-STORAGE SECTION.
-       01  WS-INT-DATE             PIC 9(7).
-       01  WS-GREG-DATE            PIC 9(8).
-       01  WS-NEW-BALANCE          PIC 9(15).
-       01  WS-DVZ                  PIC 9(3).
-       01  FLAGS.
-           03 INP-FILE-EOF         PIC X     VALUE SPACE.
-           03 IDX-ST               PIC X(02) VALUE SPACES.
-               88 IDX-ST-OK                  VALUE '00'.
-               88 IDX-ST-DUP-KEY             VALUE '02'.
-           03 INP-ST               PIC X(02) VALUE SPACES.
-               88 INP-ST-OK                  VALUE '00'.
-           03 OUT-ST               PIC X(02) VALUE SPACES.
-               88 OUT-ST-OK                  VALUE '00'.
-       01  ERR-MSG.
-           03 IDX-ERROR.
-               05 IDX-ERROR-ID     PIC X(5).
-           03 FILLER               PIC X(16) VALUE ': DATA NOT FOUND'.
-       01  HEADER-1.
-           03 FILLER         PIC X(24) VALUE 'CHANGED DATA'.
-           03 FILLER         PIC X(60) VALUE SPACES.
-       01  HEADER-2.
-           03 FILLER         PIC X(15) VALUE 'ID'.
-           03 FILLER         PIC X(13) VALUE 'DOVIZ'.
-           03 FILLER         PIC X(15) VALUE 'NAME'.
-           03 FILLER         PIC X(15) VALUE 'LASTNAME'.
-           03 FILLER         PIC X(18) VALUE 'BIRTHDATE'.
-           03 FILLER         PIC X(15) VALUE 'BALANCE'.
-       01  HEADER-3.
-           03 FILLER         PIC X(15) VALUE '---------------'.
-           03 FILLER         PIC X(15) VALUE '---------------'.
-           03 FILLER         PIC X(15) VALUE '---------------'.
-           03 FILLER         PIC X(15) VALUE '---------------'.
-           03 FILLER         PIC X(15) VALUE '---------------'.
-           03 FILLER         PIC X(15) VALUE '---------------'.
-           03 FILLER         PIC X(15) VALUE '---------------'.
-       PROCEDURE DIVISION.
-       MAIN-PARA.
-           PERFORM OPEN-FILES-PARA.
-           PERFORM WRITE-HEADER-PARA.
-           PERFORM PROCESS-PARA.
-           PERFORM CLOSE-PARA.
-           STOP RUN.
-
-       OPEN-FILES-PARA.
-           INITIALIZE IDX-ST INP-ST OUT-ST.
-           OPEN INPUT IDX-FILE
-           OPEN INPUT INP-FILE
-           OPEN OUTPUT OUT-FILE
-           IF IDX-ST-OK
-              CONTINUE
-           ELSE
-              DISPLAY "FILE OPEN FAILED: " IDX-ST
-              GO TO EXIT-PARA
-           END-IF.
-           IF INP-ST-OK
-              CONTINUE
-           ELSE
-              DISPLAY "FILE OPEN FAILED: " IDX-ST
-              GO TO EXIT-PARA
-           END-IF.
-           IF OUT-ST-OK
-              CONTINUE
-           ELSE
-              DISPLAY "FILE OPEN FAILED: " IDX-ST
-              GO TO EXIT-PARA
-           END-IF.
-
-       PROCESS-PARA.
-           PERFORM UNTIL INP-FILE-EOF = 'Y'
-               READ INP-FILE
-                   AT END MOVE 'Y' TO INP-FILE-EOF
-               END-READ
-               PERFORM CONVERT-CHAR-TO-NUMBER
-               READ IDX-FILE
-               KEY IS IDX-KEY
-               INVALID KEY
-                    MOVE IDX-ID TO IDX-ERROR-ID
-                    PERFORM WRITE-ERROR-PARA
-               NOT INVALID KEY
-                    PERFORM WRITE-DATA-PARA
-               END-READ
-           END-PERFORM.
-
-       CONVERT-DATE-TO-GREG.
-           COMPUTE WS-INT-DATE = FUNCTION INTEGER-OF-DAY(IDX-DATE).
-           COMPUTE WS-GREG-DATE = FUNCTION DATE-OF-INTEGER(WS-INT-DATE).
-
-       CONVERT-CHAR-TO-NUMBER.
-           COMPUTE IDX-ID = FUNCTION NUMVAL-C(REC-ID).
-           COMPUTE IDX-DVZ = FUNCTION NUMVAL(REC-DVZ).
-
-       WRITE-HEADER-PARA.
-           WRITE OUT-REC FROM HEADER-1.
-           WRITE OUT-REC FROM HEADER-2.
-           WRITE OUT-REC FROM HEADER-3.
-
-       WRITE-DATA-PARA.
-           MOVE SPACES TO OUT-REC.
-           PERFORM CONVERT-DATE-TO-GREG.
-           COMPUTE WS-NEW-BALANCE = IDX-DVZ + IDX-BALANCE.
-           MOVE IDX-ID           TO  REC-ID-O.
-           MOVE IDX-DVZ          TO  REC-DVZ-O.
-           MOVE IDX-NAME         TO  REC-NAME-O.
-           MOVE WS-GREG-DATE     TO  REC-DATE-O.
-           MOVE WS-NEW-BALANCE   TO  REC-BALANCE-O.
-           WRITE OUT-REC.
-
-       WRITE-ERROR-PARA.
-           MOVE SPACES TO OUT-REC.
-           PERFORM CONVERT-CHAR-TO-NUMBER.
-           WRITE OUT-REC FROM ERR-MSG.
-
-       CLOSE-PARA.
-           CLOSE IDX-FILE.
-           CLOSE INP-FILE.
-           CLOSE OUT-FILE.
-       EXIT-PARA. EXIT PROGRAM.
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGEB105.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT IDX-FILE
+              ASSIGN TO IDXFILE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS IDX-KEY
+              FILE STATUS IS IDX-ST.
+           SELECT RATE-FILE
+              ASSIGN TO RATEFILE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS RANDOM
+              RECORD KEY IS RATE-DVZ
+              FILE STATUS IS RATE-ST.
+           SELECT INP-FILE
+              ASSIGN TO INPFILE
+              FILE STATUS IS INP-ST.
+           SELECT OUT-FILE
+              ASSIGN TO OUTFILE
+              FILE STATUS IS OUT-ST.
+           SELECT REJ-FILE
+              ASSIGN TO REJFILE
+              FILE STATUS IS REJ-ST.
+           SELECT CHKPT-FILE
+              ASSIGN TO CHKPTFL
+              FILE STATUS IS CHKPT-ST.
+           SELECT CSV-FILE
+              ASSIGN TO CSVFILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CSV-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  IDX-FILE.
+       01  IDX-REC.
+           03 IDX-KEY.
+              05 IDX-ID            PIC S9(5) COMP-3.
+              05 IDX-DVZ           PIC S9(3) COMP.
+           03 IDX-NAME             PIC X(30).
+           03 IDX-DATE             PIC S9(07) COMP-3.
+           03 IDX-BALANCE          PIC S9(15) COMP-3.
+       FD  RATE-FILE.
+       01  RATE-REC.
+           03 RATE-DVZ             PIC S9(3) COMP.
+           03 RATE-VALUE           PIC 9(7)V9(6) COMP-3.
+       FD  INP-FILE RECORDING MODE F.
+       01  INP-REC.
+           03 REC-KEY.
+              05 REC-ID            PIC X(5).
+              05 REC-DVZ           PIC X(3).
+       FD  OUT-FILE RECORDING MODE F.
+       01  OUT-REC.
+           03 REC-ID-O             PIC X(5).
+           03 FILLER               PIC X(10) VALUE SPACE.
+           03 REC-DVZ-O            PIC X(3).
+           03 FILLER               PIC X(10) VALUE SPACE.
+           03 REC-NAME-O           PIC X(30).
+           03 REC-DATE-O           PIC X(8).
+           03 FILLER               PIC X(10) VALUE SPACE.
+           03 REC-BALANCE-O        PIC $$$,$$$,$$99.99.
+           03 FILLER               PIC X(20) VALUE SPACE.
+       FD  REJ-FILE RECORDING MODE F.
+       01  REJ-REC.
+           03 REJ-ID-O             PIC X(5).
+           03 FILLER               PIC X(02) VALUE SPACE.
+           03 REJ-DVZ-O            PIC X(3).
+           03 FILLER               PIC X(02) VALUE SPACE.
+           03 REJ-REASON-O         PIC X(30).
+       FD  CHKPT-FILE RECORDING MODE F.
+       01  CHKPT-REC.
+           03 CHK-LAST-COUNT       PIC 9(08).
+           03 CHK-READ-COUNT       PIC 9(08).
+           03 CHK-MATCHED-COUNT    PIC 9(08).
+           03 CHK-REJECTED-COUNT   PIC 9(08).
+           03 CHK-NORATE-COUNT     PIC 9(08).
+           03 CHK-GRAND-TOTAL      PIC 9(13)V99.
+           03 CHK-DVZ-COUNT        PIC 9(04).
+           03 CHK-DVZ-ENTRY OCCURS 50 TIMES.
+              05 CHK-DVZ-CODE      PIC S9(3) COMP.
+              05 CHK-DVZ-TOTAL     PIC 9(13)V99.
+       FD  CSV-FILE.
+       01  CSV-REC                 PIC X(100).
+       WORKING-STORAGE SECTION.
+       01  WS-INT-DATE             PIC 9(7).
+       01  WS-GREG-DATE            PIC 9(8).
+       01  WS-NEW-BALANCE          PIC 9(13)V99.
+       01  WS-RATE-VALUE           PIC 9(7)V9(6).
+       01  WS-DVZ                  PIC 9(3).
+       01  FLAGS.
+           03 INP-FILE-EOF         PIC X     VALUE SPACE.
+           03 CHKPT-FILE-EOF       PIC X     VALUE SPACE.
+           03 IDX-ST               PIC X(02) VALUE SPACES.
+               88 IDX-ST-OK                  VALUE '00'.
+               88 IDX-ST-DUP-KEY             VALUE '02'.
+           03 RATE-ST              PIC X(02) VALUE SPACES.
+               88 RATE-ST-OK                 VALUE '00'.
+           03 WS-RATE-FOUND-SW     PIC X(01) VALUE 'Y'.
+               88 RATE-FOUND                 VALUE 'Y'.
+               88 RATE-NOT-FOUND             VALUE 'N'.
+           03 INP-ST               PIC X(02) VALUE SPACES.
+               88 INP-ST-OK                  VALUE '00'.
+           03 OUT-ST               PIC X(02) VALUE SPACES.
+               88 OUT-ST-OK                  VALUE '00'.
+           03 REJ-ST               PIC X(02) VALUE SPACES.
+               88 REJ-ST-OK                  VALUE '00'.
+           03 CHKPT-ST             PIC X(02) VALUE SPACES.
+               88 CHKPT-ST-OK                VALUE '00'.
+           03 CSV-ST               PIC X(02) VALUE SPACES.
+               88 CSV-ST-OK                  VALUE '00'.
+           03 WS-RESTART-SW        PIC X(01) VALUE 'N'.
+               88 IS-RESTARTING              VALUE 'Y'.
+               88 NOT-RESTARTING             VALUE 'N'.
+       01  WS-RESTART-COUNT        PIC 9(08) VALUE 0.
+       01  WS-CHKPT-CONTROL.
+           03 WS-CHKPT-INTERVAL    PIC 9(04) VALUE 0001.
+           03 WS-CHKPT-COUNTER     PIC 9(04) VALUE 0.
+           03 WS-CHKPT-SEQUENCE    PIC 9(08) VALUE 0.
+       01  WS-RECONCILE-COUNTS.
+           03 WS-READ-COUNT        PIC 9(08) VALUE 0.
+           03 WS-MATCHED-COUNT     PIC 9(08) VALUE 0.
+           03 WS-REJECTED-COUNT    PIC 9(08) VALUE 0.
+           03 WS-NORATE-COUNT      PIC 9(08) VALUE 0.
+       01  WS-CSV-FIELDS.
+           03 WS-CSV-ID             PIC 9(05).
+           03 WS-CSV-DVZ            PIC 9(03).
+           03 WS-CSV-BALANCE        PIC 9(13)V99.
+           03 WS-CSV-BALANCE-ED     PIC 9(13).99.
+       01  WS-GRAND-TOTAL           PIC 9(13)V99 VALUE 0.
+       01  WS-DVZ-SUB               PIC 9(04) COMP VALUE 0.
+       01  WS-DVZ-TABLE.
+           03 WS-DVZ-COUNT          PIC 9(04) VALUE 0.
+           03 WS-DVZ-ENTRY OCCURS 1 TO 50 TIMES
+                            DEPENDING ON WS-DVZ-COUNT
+                            INDEXED BY WS-DVZ-IDX.
+               05 WS-DVZ-CODE       PIC S9(3) COMP VALUE 0.
+               05 WS-DVZ-TOTAL      PIC 9(13)V99 VALUE 0.
+       01  HEADER-1.
+           03 FILLER         PIC X(24) VALUE 'CHANGED DATA'.
+           03 FILLER         PIC X(60) VALUE SPACES.
+       01  HEADER-2.
+           03 FILLER         PIC X(15) VALUE 'ID'.
+           03 FILLER         PIC X(13) VALUE 'DOVIZ'.
+           03 FILLER         PIC X(15) VALUE 'NAME'.
+           03 FILLER         PIC X(15) VALUE 'LASTNAME'.
+           03 FILLER         PIC X(18) VALUE 'BIRTHDATE'.
+           03 FILLER         PIC X(15) VALUE 'BALANCE'.
+       01  HEADER-3.
+           03 FILLER         PIC X(15) VALUE '---------------'.
+           03 FILLER         PIC X(15) VALUE '---------------'.
+           03 FILLER         PIC X(15) VALUE '---------------'.
+           03 FILLER         PIC X(15) VALUE '---------------'.
+           03 FILLER         PIC X(15) VALUE '---------------'.
+           03 FILLER         PIC X(15) VALUE '---------------'.
+           03 FILLER         PIC X(15) VALUE '---------------'.
+       01  SUBTOTAL-LINE.
+           03 FILLER         PIC X(15) VALUE SPACES.
+           03 FILLER         PIC X(13) VALUE 'SUBTOTAL DVZ='.
+           03 SUB-DVZ-O      PIC ZZ9.
+           03 FILLER         PIC X(12) VALUE SPACES.
+           03 SUB-AMOUNT-O   PIC $$$,$$$,$$99.99.
+           03 FILLER         PIC X(15) VALUE SPACES.
+       01  GRANDTOTAL-LINE.
+           03 FILLER         PIC X(28) VALUE 'GRAND TOTAL'.
+           03 FILLER         PIC X(15) VALUE SPACES.
+           03 GTOT-AMOUNT-O  PIC $$$,$$$,$$99.99.
+           03 FILLER         PIC X(15) VALUE SPACES.
+       01  FOOTER-LINE.
+           03 FILLER         PIC X(13) VALUE 'RECORDS READ='.
+           03 FTR-READ-O     PIC ZZ,ZZZ,ZZ9.
+           03 FILLER         PIC X(04) VALUE SPACES.
+           03 FILLER         PIC X(08) VALUE 'MATCHED='.
+           03 FTR-MATCHED-O  PIC ZZ,ZZZ,ZZ9.
+           03 FILLER         PIC X(04) VALUE SPACES.
+           03 FILLER         PIC X(09) VALUE 'REJECTED='.
+           03 FTR-REJECTED-O PIC ZZ,ZZZ,ZZ9.
+           03 FILLER         PIC X(04) VALUE SPACES.
+           03 FILLER         PIC X(07) VALUE 'NORATE='.
+           03 FTR-NORATE-O   PIC ZZ,ZZZ,ZZ9.
+           03 FILLER         PIC X(15) VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES-PARA.
+           IF NOT-RESTARTING
+              PERFORM WRITE-HEADER-PARA
+           END-IF.
+           PERFORM PROCESS-PARA.
+           PERFORM WRITE-TRAILER-PARA.
+           PERFORM CLOSE-PARA.
+           STOP RUN.
+
+       OPEN-FILES-PARA.
+           INITIALIZE IDX-ST RATE-ST INP-ST OUT-ST REJ-ST CSV-ST.
+           OPEN INPUT IDX-FILE
+           OPEN INPUT RATE-FILE
+           OPEN INPUT INP-FILE
+           IF IDX-ST-OK
+              CONTINUE
+           ELSE
+              DISPLAY "FILE OPEN FAILED: " IDX-ST
+              GO TO EXIT-PARA
+           END-IF.
+           IF RATE-ST-OK
+              CONTINUE
+           ELSE
+              DISPLAY "FILE OPEN FAILED: " RATE-ST
+              GO TO EXIT-PARA
+           END-IF.
+           IF INP-ST-OK
+              CONTINUE
+           ELSE
+              DISPLAY "FILE OPEN FAILED: " IDX-ST
+              GO TO EXIT-PARA
+           END-IF.
+           PERFORM OPEN-CHKPT-FILE-PARA.
+           PERFORM OPEN-REPORT-FILES-PARA.
+
+       OPEN-REPORT-FILES-PARA.
+           IF IS-RESTARTING
+              OPEN EXTEND OUT-FILE
+              OPEN EXTEND REJ-FILE
+              OPEN EXTEND CSV-FILE
+           ELSE
+              OPEN OUTPUT OUT-FILE
+              OPEN OUTPUT REJ-FILE
+              OPEN OUTPUT CSV-FILE
+           END-IF.
+           IF OUT-ST-OK
+              CONTINUE
+           ELSE
+              DISPLAY "FILE OPEN FAILED: " IDX-ST
+              GO TO EXIT-PARA
+           END-IF.
+           IF REJ-ST-OK
+              CONTINUE
+           ELSE
+              DISPLAY "FILE OPEN FAILED: " REJ-ST
+              GO TO EXIT-PARA
+           END-IF.
+           IF CSV-ST-OK
+              CONTINUE
+           ELSE
+              DISPLAY "FILE OPEN FAILED: " CSV-ST
+              GO TO EXIT-PARA
+           END-IF.
+       OPEN-REPORT-FILES-PARA-END. EXIT.
+
+       OPEN-CHKPT-FILE-PARA.
+           OPEN INPUT CHKPT-FILE
+           IF CHKPT-ST-OK
+              PERFORM READ-LAST-CHECKPOINT
+              CLOSE CHKPT-FILE
+              OPEN EXTEND CHKPT-FILE
+           ELSE
+              OPEN OUTPUT CHKPT-FILE
+           END-IF.
+           IF CHKPT-ST-OK
+              CONTINUE
+           ELSE
+              DISPLAY "FILE OPEN FAILED: " CHKPT-ST
+              GO TO EXIT-PARA
+           END-IF.
+       OPEN-CHKPT-FILE-PARA-END. EXIT.
+
+       READ-LAST-CHECKPOINT.
+           PERFORM READ-CHECKPOINT-STEP UNTIL CHKPT-FILE-EOF = 'Y'.
+       READ-LAST-CHECKPOINT-END. EXIT.
+
+       READ-CHECKPOINT-STEP.
+           READ CHKPT-FILE
+               AT END MOVE 'Y' TO CHKPT-FILE-EOF
+               NOT AT END
+                   MOVE CHK-LAST-COUNT     TO WS-RESTART-COUNT
+                   MOVE CHK-READ-COUNT     TO WS-READ-COUNT
+                   MOVE CHK-MATCHED-COUNT  TO WS-MATCHED-COUNT
+                   MOVE CHK-REJECTED-COUNT TO WS-REJECTED-COUNT
+                   MOVE CHK-NORATE-COUNT   TO WS-NORATE-COUNT
+                   MOVE CHK-GRAND-TOTAL    TO WS-GRAND-TOTAL
+                   PERFORM RESTORE-DVZ-TABLE-PARA
+                   SET IS-RESTARTING TO TRUE
+           END-READ.
+       READ-CHECKPOINT-STEP-END. EXIT.
+
+       RESTORE-DVZ-TABLE-PARA.
+           MOVE CHK-DVZ-COUNT TO WS-DVZ-COUNT
+           PERFORM RESTORE-ONE-DVZ-ENTRY-PARA
+               VARYING WS-DVZ-SUB FROM 1 BY 1
+               UNTIL WS-DVZ-SUB > WS-DVZ-COUNT.
+       RESTORE-DVZ-TABLE-PARA-END. EXIT.
+
+       RESTORE-ONE-DVZ-ENTRY-PARA.
+           MOVE CHK-DVZ-CODE (WS-DVZ-SUB)   TO WS-DVZ-CODE (WS-DVZ-SUB).
+           MOVE CHK-DVZ-TOTAL (WS-DVZ-SUB) TO WS-DVZ-TOTAL (WS-DVZ-SUB).
+
+       PROCESS-PARA.
+           PERFORM UNTIL INP-FILE-EOF = 'Y'
+               READ INP-FILE
+                   AT END MOVE 'Y' TO INP-FILE-EOF
+               END-READ
+               IF INP-FILE-EOF NOT = 'Y'
+                  PERFORM PROCESS-ONE-RECORD
+               END-IF
+           END-PERFORM.
+
+       PROCESS-ONE-RECORD.
+           ADD 1 TO WS-CHKPT-SEQUENCE
+           IF IS-RESTARTING AND WS-CHKPT-SEQUENCE NOT > WS-RESTART-COUNT
+              CONTINUE
+           ELSE
+              ADD 1 TO WS-READ-COUNT
+              PERFORM CONVERT-CHAR-TO-NUMBER
+              READ IDX-FILE
+              KEY IS IDX-KEY
+              INVALID KEY
+                   PERFORM WRITE-ERROR-PARA
+              NOT INVALID KEY
+                   PERFORM WRITE-DATA-PARA
+              END-READ
+              PERFORM CHECKPOINT-PARA
+           END-IF.
+
+       CHECKPOINT-PARA.
+           ADD 1 TO WS-CHKPT-COUNTER
+           IF WS-CHKPT-COUNTER >= WS-CHKPT-INTERVAL
+              MOVE WS-CHKPT-SEQUENCE  TO CHK-LAST-COUNT
+              MOVE WS-READ-COUNT      TO CHK-READ-COUNT
+              MOVE WS-MATCHED-COUNT   TO CHK-MATCHED-COUNT
+              MOVE WS-REJECTED-COUNT  TO CHK-REJECTED-COUNT
+              MOVE WS-NORATE-COUNT    TO CHK-NORATE-COUNT
+              MOVE WS-GRAND-TOTAL     TO CHK-GRAND-TOTAL
+              PERFORM SAVE-DVZ-TABLE-PARA
+              WRITE CHKPT-REC
+              MOVE 0 TO WS-CHKPT-COUNTER
+           END-IF.
+
+       SAVE-DVZ-TABLE-PARA.
+           MOVE WS-DVZ-COUNT TO CHK-DVZ-COUNT
+           PERFORM SAVE-ONE-DVZ-ENTRY-PARA
+               VARYING WS-DVZ-SUB FROM 1 BY 1
+               UNTIL WS-DVZ-SUB > WS-DVZ-COUNT.
+       SAVE-DVZ-TABLE-PARA-END. EXIT.
+
+       SAVE-ONE-DVZ-ENTRY-PARA.
+           MOVE WS-DVZ-CODE (WS-DVZ-SUB)   TO CHK-DVZ-CODE (WS-DVZ-SUB).
+           MOVE WS-DVZ-TOTAL (WS-DVZ-SUB) TO CHK-DVZ-TOTAL (WS-DVZ-SUB).
+
+       CONVERT-DATE-TO-GREG.
+           COMPUTE WS-INT-DATE = FUNCTION INTEGER-OF-DAY(IDX-DATE).
+           COMPUTE WS-GREG-DATE = FUNCTION DATE-OF-INTEGER(WS-INT-DATE).
+
+       CONVERT-CHAR-TO-NUMBER.
+           COMPUTE IDX-ID = FUNCTION NUMVAL-C(REC-ID).
+           COMPUTE IDX-DVZ = FUNCTION NUMVAL(REC-DVZ).
+
+       LOOKUP-RATE-PARA.
+           MOVE IDX-DVZ TO RATE-DVZ.
+           SET RATE-FOUND TO TRUE.
+           MOVE 1 TO WS-RATE-VALUE.
+           READ RATE-FILE
+           KEY IS RATE-DVZ
+           INVALID KEY
+                SET RATE-NOT-FOUND TO TRUE
+           NOT INVALID KEY
+                MOVE RATE-VALUE TO WS-RATE-VALUE
+           END-READ.
+
+       WRITE-HEADER-PARA.
+           WRITE OUT-REC FROM HEADER-1.
+           WRITE OUT-REC FROM HEADER-2.
+           WRITE OUT-REC FROM HEADER-3.
+
+       WRITE-DATA-PARA.
+           MOVE SPACES TO OUT-REC.
+           PERFORM CONVERT-DATE-TO-GREG.
+           PERFORM LOOKUP-RATE-PARA.
+           IF RATE-NOT-FOUND
+              PERFORM WRITE-RATE-REJECT-PARA
+           ELSE
+              COMPUTE WS-NEW-BALANCE ROUNDED =
+                      IDX-BALANCE * WS-RATE-VALUE
+              PERFORM ACCUMULATE-DVZ-PARA
+              MOVE IDX-ID           TO  REC-ID-O
+              MOVE IDX-DVZ          TO  REC-DVZ-O
+              MOVE IDX-NAME         TO  REC-NAME-O
+              MOVE WS-GREG-DATE     TO  REC-DATE-O
+              MOVE WS-NEW-BALANCE   TO  REC-BALANCE-O
+              WRITE OUT-REC
+              ADD WS-NEW-BALANCE TO WS-GRAND-TOTAL
+              ADD 1 TO WS-MATCHED-COUNT
+              PERFORM WRITE-CSV-PARA
+           END-IF.
+
+       ACCUMULATE-DVZ-PARA.
+           SET WS-DVZ-IDX TO 1
+           SEARCH WS-DVZ-ENTRY
+               AT END
+                  PERFORM ADD-NEW-DVZ-ENTRY-PARA
+               WHEN WS-DVZ-CODE (WS-DVZ-IDX) = IDX-DVZ
+                  ADD WS-NEW-BALANCE TO WS-DVZ-TOTAL (WS-DVZ-IDX)
+           END-SEARCH.
+
+       ADD-NEW-DVZ-ENTRY-PARA.
+           IF WS-DVZ-COUNT < 50
+              ADD 1 TO WS-DVZ-COUNT
+              MOVE IDX-DVZ        TO WS-DVZ-CODE (WS-DVZ-COUNT)
+              MOVE WS-NEW-BALANCE TO WS-DVZ-TOTAL (WS-DVZ-COUNT)
+           ELSE
+              DISPLAY "DVZ TABLE FULL - SUBTOTAL NOT TRACKED FOR: "
+                      IDX-DVZ
+           END-IF.
+
+       WRITE-ONE-SUBTOTAL-PARA.
+           MOVE SPACES TO OUT-REC.
+           MOVE WS-DVZ-CODE (WS-DVZ-IDX) TO SUB-DVZ-O.
+           MOVE WS-DVZ-TOTAL (WS-DVZ-IDX) TO SUB-AMOUNT-O.
+           WRITE OUT-REC FROM SUBTOTAL-LINE.
+
+       WRITE-CSV-PARA.
+           MOVE IDX-ID        TO WS-CSV-ID.
+           MOVE IDX-DVZ       TO WS-CSV-DVZ.
+           MOVE WS-NEW-BALANCE TO WS-CSV-BALANCE.
+           MOVE WS-CSV-BALANCE TO WS-CSV-BALANCE-ED.
+           MOVE SPACES      TO CSV-REC.
+           STRING WS-CSV-ID     DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WS-CSV-DVZ    DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  FUNCTION TRIM(IDX-NAME) DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WS-GREG-DATE  DELIMITED BY SIZE
+                  ","           DELIMITED BY SIZE
+                  WS-CSV-BALANCE-ED DELIMITED BY SIZE
+              INTO CSV-REC
+           END-STRING.
+           WRITE CSV-REC.
+
+       WRITE-ERROR-PARA.
+           MOVE SPACES TO REJ-REC.
+           MOVE REC-ID  TO REJ-ID-O.
+           MOVE REC-DVZ TO REJ-DVZ-O.
+           MOVE 'DATA NOT FOUND IN IDX-FILE' TO REJ-REASON-O.
+           WRITE REJ-REC.
+           ADD 1 TO WS-REJECTED-COUNT.
+
+       WRITE-RATE-REJECT-PARA.
+           MOVE SPACES TO REJ-REC.
+           MOVE IDX-ID  TO REJ-ID-O.
+           MOVE IDX-DVZ TO REJ-DVZ-O.
+           MOVE 'RATE NOT FOUND FOR DVZ' TO REJ-REASON-O.
+           WRITE REJ-REC.
+           ADD 1 TO WS-REJECTED-COUNT.
+           ADD 1 TO WS-NORATE-COUNT.
+
+       WRITE-TRAILER-PARA.
+           PERFORM WRITE-ONE-SUBTOTAL-PARA
+               VARYING WS-DVZ-IDX FROM 1 BY 1
+               UNTIL WS-DVZ-IDX > WS-DVZ-COUNT
+           MOVE SPACES TO OUT-REC
+           MOVE WS-GRAND-TOTAL TO GTOT-AMOUNT-O
+           WRITE OUT-REC FROM GRANDTOTAL-LINE
+           MOVE SPACES TO OUT-REC
+           MOVE WS-READ-COUNT TO FTR-READ-O
+           MOVE WS-MATCHED-COUNT TO FTR-MATCHED-O
+           MOVE WS-REJECTED-COUNT TO FTR-REJECTED-O
+           MOVE WS-NORATE-COUNT TO FTR-NORATE-O
+           WRITE OUT-REC FROM FOOTER-LINE.
+
+       CLOSE-PARA.
+           CLOSE IDX-FILE.
+           CLOSE RATE-FILE.
+           CLOSE INP-FILE.
+           CLOSE OUT-FILE.
+           CLOSE REJ-FILE.
+           CLOSE CSV-FILE.
+           CLOSE CHKPT-FILE.
+           OPEN OUTPUT CHKPT-FILE.
+           CLOSE CHKPT-FILE.
+       EXIT-PARA. EXIT PROGRAM.
