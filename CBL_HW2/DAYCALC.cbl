@@ -1,92 +1,313 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. DAYCALC.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT PRINT-LINE ASSIGN TO PRTLINE
-                             STATUS ST-PRINT-LINE.
-           SELECT DATE-REC   ASSIGN TO DATEREC
-                             STATUS ST-DATE-REC.
-       DATA DIVISION.
-       FILE SECTION.
-       FD  PRINT-LINE RECORDING MODE F.
-       01  PRINT-REC.
-           03 REC-ID-O          PIC X(4).
-           03 REC-NAME-O        PIC X(15).
-           03 REC-SRNAME-O      PIC X(15).
-           03 REC-DATE-O        PIC 9(08).
-           03 REC-NDATE-O       PIC 9(08).
-           03 REC-LDAY-O        PIC 9(08).
-       FD  DATE-REC RECORDING MODE F.
-       01  DATEIN.
-           03 REC-ID            PIC X(4).
-           03 REC-NAME          PIC X(15).
-           03 REC-SRNAME        PIC X(15).
-           03 REC-DATE          PIC 9(08).
-           03 REC-NDATE         PIC 9(08).
-
-       WORKING-STORAGE SECTION.
-       01  WS-WORK-AREA.
-           03 ST-DATE-REC        PIC 9(2).
-           88 DATE-REC-EOF       VALUE 10.
-           03 ST-PRINT-LINE      PIC 9(2).
-       01  DATECALC.
-           05 REC-DATE-INT      PIC 9(08).
-           05 REC-NDATE-INT     PIC 9(08).
-           05 REC-LDAY          PIC 9(08).
-
-       PROCEDURE DIVISION.
-       0000-MAIN.
-           PERFORM H100-OPEN-FILES
-           PERFORM H200-READ-NEXT-RECORD UNTIL DATE-REC-EOF
-           PERFORM H999-PROGRAM-EXIT.
-       0000-END. EXIT.
-
-       H100-OPEN-FILES.
-           OPEN INPUT  DATE-REC.
-           OPEN OUTPUT PRINT-LINE.
-           IF (ST-DATE-REC NOT = 0) AND (ST-DATE-REC NOT = 97)
-           DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-DATE-REC
-           MOVE ST-DATE-REC TO RETURN-CODE
-           PERFORM H999-PROGRAM-EXIT
-           END-IF.
-           IF (ST-PRINT-LINE NOT = 0) AND (ST-PRINT-LINE NOT = 97)
-           DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-PRINT-LINE
-           MOVE ST-PRINT-LINE TO RETURN-CODE
-           PERFORM H999-PROGRAM-EXIT
-           END-IF.
-           READ DATE-REC.
-           IF (ST-DATE-REC NOT = 0) AND (ST-DATE-REC NOT = 97)
-           DISPLAY 'UNABLE TO READ INPFILE: ' ST-DATE-REC
-           MOVE ST-DATE-REC TO RETURN-CODE
-           PERFORM H999-PROGRAM-EXIT
-           END-IF.
-       H100-END. EXIT.
-
-       H200-READ-NEXT-RECORD.
-               PERFORM CALC-RECORD
-               READ DATE-REC.
-       H200-END. EXIT.
-      *
-       CALC-RECORD.
-           COMPUTE REC-DATE-INT = FUNCTION INTEGER-OF-DATE(REC-DATE)
-           COMPUTE REC-NDATE-INT = FUNCTION INTEGER-OF-DATE(REC-NDATE)
-           COMPUTE REC-LDAY = REC-NDATE-INT - REC-DATE-INT
-           PERFORM WRITE-RECORD.
-       CALC-END. EXIT.
-
-       WRITE-RECORD.
-           MOVE REC-ID       TO  REC-ID-O.
-           MOVE REC-NAME     TO  REC-NAME-O.
-           MOVE REC-SRNAME   TO  REC-SRNAME-O.
-           MOVE REC-DATE     TO  REC-DATE-O.
-           MOVE REC-NDATE    TO  REC-NDATE-O.
-           MOVE REC-LDAY     TO  REC-LDAY-O.
-           WRITE PRINT-REC.
-       WRITE-END. EXIT.
-
-       H999-PROGRAM-EXIT.
-           CLOSE DATE-REC.
-           CLOSE PRINT-LINE.
-           GOBACK.
-      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAYCALC.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-LINE ASSIGN TO PRTLINE
+                             STATUS ST-PRINT-LINE.
+           SELECT DATE-REC   ASSIGN TO DATEREC
+                             STATUS ST-DATE-REC.
+           SELECT REJECT-REC ASSIGN TO REJLIST
+                             STATUS ST-REJECT-REC.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PRINT-LINE RECORDING MODE F.
+       01  PRINT-REC.
+           03 REC-ID-O          PIC X(4).
+           03 REC-NAME-O        PIC X(15).
+           03 REC-SRNAME-O      PIC X(15).
+           03 REC-DATE-O        PIC 9(08).
+           03 REC-NDATE-O       PIC 9(08).
+           03 REC-LDAY-O        PIC S9(08) SIGN LEADING SEPARATE.
+           03 REC-SEQFLAG-O     PIC X(01).
+           03 REC-BUSDAY-O      PIC S9(08) SIGN LEADING SEPARATE.
+       01  CTL-REC.
+           03 CTL-LIT-O         PIC X(04).
+           03 CTL-COUNT-O       PIC 9(08).
+           03 CTL-MINDATE-O     PIC 9(08).
+           03 CTL-MAXDATE-O     PIC 9(08).
+           03 CTL-SUMLDAY-O     PIC S9(08) SIGN LEADING SEPARATE.
+           03 CTL-REJECTS-O     PIC 9(08).
+           03 CTL-FILLER-O      PIC X(24).
+       FD  DATE-REC RECORDING MODE F.
+       01  DATEIN.
+           03 REC-ID            PIC X(4).
+           03 REC-NAME          PIC X(15).
+           03 REC-SRNAME        PIC X(15).
+           03 REC-DATE          PIC 9(08).
+           03 REC-NDATE         PIC 9(08).
+       FD  REJECT-REC RECORDING MODE F.
+       01  REJECT-PRINT-REC.
+           03 REJ-ID-O          PIC X(4).
+           03 REJ-NAME-O        PIC X(15).
+           03 REJ-SRNAME-O      PIC X(15).
+           03 REJ-DATE-O        PIC 9(08).
+           03 REJ-NDATE-O       PIC 9(08).
+           03 REJ-REASON-O      PIC X(30).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREA.
+           03 ST-DATE-REC        PIC 9(2).
+           88 DATE-REC-EOF       VALUE 10.
+           03 ST-PRINT-LINE      PIC 9(2).
+           03 ST-REJECT-REC      PIC 9(2).
+       01  DATECALC.
+           05 REC-DATE-INT      PIC 9(08).
+           05 REC-NDATE-INT     PIC 9(08).
+           05 REC-LDAY          PIC S9(08).
+           05 REC-BUSDAY        PIC S9(08).
+           05 REC-SEQFLAG       PIC X(01).
+           88 SEQ-NORMAL        VALUE 'N'.
+           88 SEQ-REVERSED      VALUE 'R'.
+
+       01  WS-DATE-SWITCH.
+           03 WS-DATE1-VALID    PIC X(01).
+           88 DATE1-OK          VALUE 'Y'.
+           03 WS-DATE2-VALID    PIC X(01).
+           88 DATE2-OK          VALUE 'Y'.
+       01  WS-EDIT-DATE.
+           05 WS-EDIT-DATE-X    PIC 9(08).
+           05 WS-EDIT-DATE-R REDEFINES WS-EDIT-DATE-X.
+              10 WS-EDIT-YYYY   PIC 9(04).
+              10 WS-EDIT-MM     PIC 9(02).
+              10 WS-EDIT-DD     PIC 9(02).
+       01  WS-EDIT-SWITCH.
+           03 WS-DATE-VALID-SW  PIC X(01).
+           88 DATE-VALID        VALUE 'Y'.
+           88 DATE-INVALID      VALUE 'N'.
+       01  WS-DIM-CHECK          PIC 9(02).
+       01  WS-DAYS-IN-MONTH-TABLE.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 28.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+           05 FILLER PIC 9(2) VALUE 30.
+           05 FILLER PIC 9(2) VALUE 31.
+       01  WS-DAYS-IN-MONTH REDEFINES WS-DAYS-IN-MONTH-TABLE.
+           05 WS-DIM-ENTRY OCCURS 12 TIMES PIC 9(02).
+
+       01  WS-BUSDAY-WORK.
+           05 WS-BD-START-INT   PIC 9(08).
+           05 WS-BD-END-INT     PIC 9(08).
+           05 WS-BD-CTR         PIC 9(08).
+           05 WS-BD-DOW         PIC 9(01).
+           05 WS-BD-COUNT       PIC 9(08).
+           05 WS-BD-SIGN        PIC S9(01).
+       01  WS-HOLIDAY-SWITCH.
+           03 WS-HOLIDAY-SW      PIC X(01).
+           88 WS-IS-HOLIDAY      VALUE 'Y'.
+           88 WS-NOT-HOLIDAY     VALUE 'N'.
+
+      * TURKISH FIXED NATIONAL HOLIDAYS FOR THE PROCESSING YEAR
+       01  WS-HOLIDAY-DATES.
+           05 FILLER PIC 9(8) VALUE 20260101.
+           05 FILLER PIC 9(8) VALUE 20260423.
+           05 FILLER PIC 9(8) VALUE 20260501.
+           05 FILLER PIC 9(8) VALUE 20260519.
+           05 FILLER PIC 9(8) VALUE 20260715.
+           05 FILLER PIC 9(8) VALUE 20260830.
+           05 FILLER PIC 9(8) VALUE 20261029.
+       01  WS-HOLIDAY-TABLE REDEFINES WS-HOLIDAY-DATES.
+           05 WS-HOLIDAY-ENTRY OCCURS 7 TIMES PIC 9(8).
+       01  WS-HOLIDAY-INT-TABLE.
+           05 WS-HOLIDAY-INT OCCURS 7 TIMES
+              ASCENDING KEY IS WS-HOLIDAY-INT
+              INDEXED BY WS-HOL-IDX PIC 9(8).
+
+       01  WS-CONTROL-TOTALS.
+           05 WS-CTL-COUNT       PIC 9(08) VALUE 0.
+           05 WS-CTL-REJECTS     PIC 9(08) VALUE 0.
+           05 WS-CTL-MINDATE     PIC 9(08) VALUE 99999999.
+           05 WS-CTL-MAXDATE     PIC 9(08) VALUE 0.
+           05 WS-CTL-SUMLDAY     PIC S9(08) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM H100-OPEN-FILES
+           PERFORM H200-READ-NEXT-RECORD UNTIL DATE-REC-EOF
+           PERFORM H999-PROGRAM-EXIT.
+       0000-END. EXIT.
+
+       H100-OPEN-FILES.
+           OPEN INPUT  DATE-REC.
+           OPEN OUTPUT PRINT-LINE.
+           OPEN OUTPUT REJECT-REC.
+           IF (ST-DATE-REC NOT = 0) AND (ST-DATE-REC NOT = 97)
+           DISPLAY 'UNABLE TO OPEN INPFILE: ' ST-DATE-REC
+           MOVE ST-DATE-REC TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-PRINT-LINE NOT = 0) AND (ST-PRINT-LINE NOT = 97)
+           DISPLAY 'UNABLE TO OPEN OUTFILE: ' ST-PRINT-LINE
+           MOVE ST-PRINT-LINE TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           IF (ST-REJECT-REC NOT = 0) AND (ST-REJECT-REC NOT = 97)
+           DISPLAY 'UNABLE TO OPEN REJLIST: ' ST-REJECT-REC
+           MOVE ST-REJECT-REC TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+           PERFORM SETUP-HOLIDAYS
+           READ DATE-REC.
+           IF (ST-DATE-REC NOT = 0) AND (ST-DATE-REC NOT = 97)
+           DISPLAY 'UNABLE TO READ INPFILE: ' ST-DATE-REC
+           MOVE ST-DATE-REC TO RETURN-CODE
+           PERFORM H999-PROGRAM-EXIT
+           END-IF.
+       H100-END. EXIT.
+
+       SETUP-HOLIDAYS.
+           PERFORM SETUP-HOLIDAY-STEP
+              VARYING WS-HOL-IDX FROM 1 BY 1
+              UNTIL WS-HOL-IDX > 7.
+       SETUP-HOLIDAYS-END. EXIT.
+
+       SETUP-HOLIDAY-STEP.
+           COMPUTE WS-HOLIDAY-INT(WS-HOL-IDX) =
+               FUNCTION INTEGER-OF-DATE(WS-HOLIDAY-ENTRY(WS-HOL-IDX)).
+       SETUP-HOLIDAY-STEP-END. EXIT.
+
+       H200-READ-NEXT-RECORD.
+               PERFORM CALC-RECORD
+               READ DATE-REC.
+       H200-END. EXIT.
+      *
+       CALC-RECORD.
+           ADD 1 TO WS-CTL-COUNT
+           MOVE REC-DATE  TO WS-EDIT-DATE-X
+           PERFORM DATE-EDIT THRU DATE-EDIT-END
+           MOVE WS-DATE-VALID-SW TO WS-DATE1-VALID
+           MOVE REC-NDATE TO WS-EDIT-DATE-X
+           PERFORM DATE-EDIT THRU DATE-EDIT-END
+           MOVE WS-DATE-VALID-SW TO WS-DATE2-VALID
+           IF DATE1-OK
+              IF REC-DATE < WS-CTL-MINDATE
+                 MOVE REC-DATE TO WS-CTL-MINDATE
+              END-IF
+              IF REC-DATE > WS-CTL-MAXDATE
+                 MOVE REC-DATE TO WS-CTL-MAXDATE
+              END-IF
+           END-IF
+           IF DATE1-OK AND DATE2-OK
+              COMPUTE REC-DATE-INT = FUNCTION INTEGER-OF-DATE(REC-DATE)
+              COMPUTE REC-NDATE-INT =
+                      FUNCTION INTEGER-OF-DATE(REC-NDATE)
+              COMPUTE REC-LDAY = REC-NDATE-INT - REC-DATE-INT
+              IF REC-LDAY < 0
+                 SET SEQ-REVERSED TO TRUE
+              ELSE
+                 SET SEQ-NORMAL TO TRUE
+              END-IF
+              ADD REC-LDAY TO WS-CTL-SUMLDAY
+              PERFORM BUSDAY-CALC
+              PERFORM WRITE-RECORD
+           ELSE
+              ADD 1 TO WS-CTL-REJECTS
+              PERFORM WRITE-REJECT
+           END-IF.
+       CALC-END. EXIT.
+
+       DATE-EDIT.
+           SET DATE-INVALID TO TRUE
+           IF WS-EDIT-YYYY < 1 OR WS-EDIT-MM < 1 OR WS-EDIT-MM > 12
+              GO TO DATE-EDIT-END
+           END-IF
+           MOVE WS-DIM-ENTRY(WS-EDIT-MM) TO WS-DIM-CHECK
+           IF WS-EDIT-MM = 2
+              AND FUNCTION MOD(WS-EDIT-YYYY, 4) = 0
+              AND (FUNCTION MOD(WS-EDIT-YYYY, 100) NOT = 0
+                   OR FUNCTION MOD(WS-EDIT-YYYY, 400) = 0)
+              ADD 1 TO WS-DIM-CHECK
+           END-IF
+           IF WS-EDIT-DD < 1 OR WS-EDIT-DD > WS-DIM-CHECK
+              GO TO DATE-EDIT-END
+           END-IF
+           SET DATE-VALID TO TRUE.
+       DATE-EDIT-END. EXIT.
+
+       BUSDAY-CALC.
+           IF REC-DATE-INT <= REC-NDATE-INT
+              MOVE REC-DATE-INT  TO WS-BD-START-INT
+              MOVE REC-NDATE-INT TO WS-BD-END-INT
+              MOVE 1 TO WS-BD-SIGN
+           ELSE
+              MOVE REC-NDATE-INT TO WS-BD-START-INT
+              MOVE REC-DATE-INT  TO WS-BD-END-INT
+              MOVE -1 TO WS-BD-SIGN
+           END-IF
+           MOVE 0 TO WS-BD-COUNT
+           COMPUTE WS-BD-CTR = WS-BD-START-INT + 1
+           PERFORM BUSDAY-STEP UNTIL WS-BD-CTR > WS-BD-END-INT
+           COMPUTE REC-BUSDAY = WS-BD-SIGN * WS-BD-COUNT.
+       BUSDAY-CALC-END. EXIT.
+
+       BUSDAY-STEP.
+           COMPUTE WS-BD-DOW = FUNCTION MOD(WS-BD-CTR, 7)
+           IF WS-BD-DOW NOT = 0 AND WS-BD-DOW NOT = 6
+              PERFORM CHECK-HOLIDAY
+              IF WS-NOT-HOLIDAY
+                 ADD 1 TO WS-BD-COUNT
+              END-IF
+           END-IF
+           ADD 1 TO WS-BD-CTR.
+       BUSDAY-STEP-END. EXIT.
+
+       CHECK-HOLIDAY.
+           SET WS-NOT-HOLIDAY TO TRUE
+           SEARCH ALL WS-HOLIDAY-INT
+              AT END CONTINUE
+              WHEN WS-HOLIDAY-INT(WS-HOL-IDX) = WS-BD-CTR
+                 SET WS-IS-HOLIDAY TO TRUE
+           END-SEARCH.
+       CHECK-HOLIDAY-END. EXIT.
+
+       WRITE-RECORD.
+           MOVE REC-ID       TO  REC-ID-O.
+           MOVE REC-NAME     TO  REC-NAME-O.
+           MOVE REC-SRNAME   TO  REC-SRNAME-O.
+           MOVE REC-DATE     TO  REC-DATE-O.
+           MOVE REC-NDATE    TO  REC-NDATE-O.
+           MOVE REC-LDAY     TO  REC-LDAY-O.
+           MOVE REC-SEQFLAG  TO  REC-SEQFLAG-O.
+           MOVE REC-BUSDAY   TO  REC-BUSDAY-O.
+           WRITE PRINT-REC.
+       WRITE-END. EXIT.
+
+       WRITE-REJECT.
+           MOVE REC-ID       TO  REJ-ID-O.
+           MOVE REC-NAME     TO  REJ-NAME-O.
+           MOVE REC-SRNAME   TO  REJ-SRNAME-O.
+           MOVE REC-DATE     TO  REJ-DATE-O.
+           MOVE REC-NDATE    TO  REJ-NDATE-O.
+           MOVE 'INVALID CALENDAR DATE' TO REJ-REASON-O.
+           WRITE REJECT-PRINT-REC.
+       WRITE-REJECT-END. EXIT.
+
+       WRITE-CONTROL-RECORD.
+           MOVE 'CTL '           TO CTL-LIT-O.
+           MOVE WS-CTL-COUNT     TO CTL-COUNT-O.
+           IF WS-CTL-MINDATE = 99999999
+              MOVE 0 TO CTL-MINDATE-O
+           ELSE
+              MOVE WS-CTL-MINDATE TO CTL-MINDATE-O
+           END-IF
+           MOVE WS-CTL-MAXDATE   TO CTL-MAXDATE-O.
+           MOVE WS-CTL-SUMLDAY   TO CTL-SUMLDAY-O.
+           MOVE WS-CTL-REJECTS   TO CTL-REJECTS-O.
+           MOVE SPACES           TO CTL-FILLER-O.
+           WRITE CTL-REC.
+       WRITE-CONTROL-RECORD-END. EXIT.
+
+       H999-PROGRAM-EXIT.
+           PERFORM WRITE-CONTROL-RECORD.
+           CLOSE DATE-REC.
+           CLOSE PRINT-LINE.
+           CLOSE REJECT-REC.
+           GOBACK.
+      *
